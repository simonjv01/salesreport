@@ -1,5 +1,65 @@
        identification division.
          program-id. salreport.
+      *
+      * 2026-08-08  added sales-rep/region code to sales-record and
+      *             a control-break subtotal by rep code.
+      * 2026-08-08  populate ws-date from the system date and print
+      *             it on the page heading.
+      * 2026-08-08  added header/trailer control records to sales.txt
+      *             and report-to-trailer reconciliation.
+      * 2026-08-08  added extract-file, a machine-readable parallel
+      *             output for the accounting system.
+      * 2026-08-08  added validation of in-sales-name/in-sales-amount
+      *             with bad detail records routed to except.txt.
+      * 2026-08-08  added checkpoint file and restart parameter so a
+      *             long run can resume instead of starting over.
+      * 2026-08-08  accumulate per-rep totals and print a ranked top
+      *             sellers summary after the detail section.
+      * 2026-08-08  group size for the subtotal break is now read from
+      *             control.txt instead of being hard-coded at five.
+      * 2026-08-08  enforce page overflow off ws-line-counter so long
+      *             runs paginate instead of scrolling one long page.
+      * 2026-08-08  trailer reconciliation now checks the run-long
+      *             detail count and header-to-trailer count agreement,
+      *             and prints an actual groups-of-n subtotal line.
+      * 2026-08-08  widened the edited total/amount fields to match the
+      *             9(7)v99 source fields so large totals no longer lose
+      *             high-order digits; checkpoint now carries a separate
+      *             physical-record count so restart repositioning is
+      *             not thrown off by excluded exception records, and
+      *             the skip loop always hands the trailer record back
+      *             to 0200 for control-total evaluation instead of
+      *             reading past it; the rep table now flags (rather
+      *             than silently drops) entries once it fills up.
+      * 2026-08-08  0750/0751 now save and restore the caller's line
+      *             around the page-overflow heading write so a page
+      *             break no longer reprints the heading over the line
+      *             that triggered it; control-total record-count check
+      *             now compares against the physical record count
+      *             instead of the valid-only detail count so a run
+      *             with exceptions no longer reports a false count
+      *             mismatch; the top sellers summary is suppressed
+      *             (rather than printed incomplete) on a restarted
+      *             run since the rep table is not carried across a
+      *             restart; dropped the unreachable "negative" leg of
+      *             the amount check (the field is unsigned); moved the
+      *             run date next to PAGE NO. on the heading line.
+      * 2026-08-08  page headings now advance by line instead of by
+      *             page -- report-file is LINE SEQUENTIAL, so ADVANCING
+      *             PAGE only emitted a bare form feed with no newline
+      *             and glued the heading onto the prior line; the
+      *             printed PAGE NO. field still carries the page break.
+      *             a short sales.txt missing its trailer record now
+      *             gets an explicit warning instead of closing out
+      *             silently as if it had balanced; the last rep's
+      *             break line is now flushed when the trailer record
+      *             is seen, ahead of the control-totals banner, instead
+      *             of after it at end of file; checkpoint-file now
+      *             carries a file status so starting a restart with no
+      *             checkpoint on disk gets a clean diagnostic instead
+      *             of an abend; corrected several report-line FILLERs
+      *             that didn't sum to the record length.
+      *
        environment division.
        configuration section.
        input-output section.
@@ -8,21 +68,58 @@
                organization is line sequential.
            select report-file assign to 'report.txt'
                organization is line sequential.
+           select extract-file assign to 'extract.txt'
+               organization is line sequential.
+           select exception-file assign to 'except.txt'
+               organization is line sequential.
+           select checkpoint-file assign to 'checkpnt.txt'
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+           select control-file assign to 'control.txt'
+               organization is line sequential
+               file status is ws-control-file-status.
        data division.
        file section.
        fd  sales-file.
        01  sales-record.
-           05  in-sales-name                pic x(20).
-           05  in-sales-amount              pic 9(3)v99.
+           05  in-record-type                pic x(1).
+           05  in-sales-detail.
+               10  in-sales-rep-code         pic x(5).
+               10  in-sales-name             pic x(20).
+               10  in-sales-amount           pic 9(3)v99.
+           05  in-sales-header redefines in-sales-detail.
+               10  in-hdr-run-date           pic 9(6).
+               10  in-hdr-rec-count          pic 9(5).
+               10  filler                    pic x(19).
+           05  in-sales-trailer redefines in-sales-detail.
+               10  in-trl-rec-count          pic 9(5).
+               10  in-trl-total-amount       pic 9(7)v99.
+               10  filler                    pic x(16).
        fd  report-file.
        01  out-report-record                pic x(133).
+       fd  extract-file.
+       01  out-extract-record              pic x(38).
+       fd  exception-file.
+       01  out-exception-record            pic x(63).
+       fd  checkpoint-file.
+       01  ckp-record.
+           05  ckp-total-detail-count       pic 9(7).
+           05  ckp-total-physical-count     pic 9(7).
+           05  ckp-page-number              pic 9(3).
+           05  ckp-total-sales-amount       pic 9(7)v99.
+           05  ckp-rep-total-amount         pic 9(7)v99.
+           05  ckp-rep-code                 pic x(5).
+           05  ckp-hdr-expected-count       pic 9(5).
+       fd  control-file.
+       01  ctl-record.
+           05  ctl-group-size               pic 9(3).
 
-       working-storgage section.
+       working-storage section.
        01  ws-work-areas.
            05  are-there-more-records       pic x(3)  value 'yes'.
                88  more-records             value 'yes'.
                88  no-more-records          value 'no'.
-           05  ws-total-sales-amount        pic 9(5)v99 value 0.
+           05  ws-total-sales-amount        pic 9(7)v99 value 0.
            05  ws-record-counter            pic 9(3)   value zeros.
            05  ws-page-number               pic 9(3)   value 1.
            05  ws-line-counter              pic 9(3)   value 0.
@@ -31,15 +128,513 @@
                10  ws-yr-date               pic 99.
                10  ws-mo-date               pic 99.
                10  ws-day-date              pic 99.
+           05  ws-prev-rep-code             pic x(5)  value spaces.
+           05  ws-rep-total-amount          pic 9(7)v99 value 0.
+           05  ws-first-detail-switch       pic x(1)  value 'Y'.
+               88  ws-first-detail          value 'Y'.
+           05  ws-hdr-expected-count        pic 9(5)  value 0.
+           05  ws-trl-expected-count        pic 9(5)  value 0.
+           05  ws-trl-expected-amount       pic 9(7)v99 value 0.
+           05  ws-control-totals-switch     pic x(1)  value 'Y'.
+               88  ws-control-totals-balanced value 'Y'.
+           05  ws-trailer-seen-switch       pic x(1)  value 'N'.
+               88  ws-trailer-seen          value 'Y'.
+           05  ws-valid-record-switch       pic x(1)  value 'Y'.
+               88  ws-record-is-valid       value 'Y'.
+           05  ws-exception-reason          pic x(30) value spaces.
+           05  ws-exception-count           pic 9(3)  value 0.
+           05  ws-total-detail-count        pic 9(7)  value 0.
+           05  ws-total-physical-count      pic 9(7)  value 0.
+           05  ws-restart-parm              pic x(20) value spaces.
+           05  ws-restart-switch            pic x(1)  value 'N'.
+               88  ws-restart-requested     value 'Y'.
+           05  ws-skip-remaining            pic 9(7)  value 0.
+           05  ws-skip-done-switch          pic x(1)  value 'N'.
+               88  ws-skip-done             value 'Y'.
+           05  ws-ckp-more-switch           pic x(1)  value 'Y'.
+               88  ws-ckp-no-more           value 'N'.
+           05  ws-checkpoint-group-interval pic 9(3)  value 2.
+           05  ws-groups-since-checkpoint   pic 9(3)  value 0.
+           05  ws-top-n-count               pic 9(3)  value 5.
+           05  ws-table-count               pic 9(3)  value 0.
+           05  ws-tbl-found-switch          pic x(1)  value 'N'.
+               88  ws-tbl-found             value 'Y'.
+           05  ws-sub1                      pic 9(3)  value 0.
+           05  ws-sub2                      pic 9(3)  value 0.
+           05  ws-sub2-limit                pic 9(3)  value 0.
+           05  ws-tbl-temp-code             pic x(5)  value spaces.
+           05  ws-tbl-temp-amount           pic 9(7)v99 value 0.
+           05  ws-group-size                pic 9(3)  value 5.
+           05  ws-group-total-amount        pic 9(7)v99 value 0.
+           05  ws-table-max                 pic 9(3)  value 500.
+           05  ws-control-file-status       pic x(2)  value '00'.
+           05  ws-checkpoint-file-status    pic x(2)  value '00'.
+           05  ws-lines-per-page            pic 9(3)  value 050.
+           05  ws-table-overflow-switch     pic x(1)  value 'N'.
+               88  ws-table-overflow        value 'Y'.
+           05  ws-saved-report-line         pic x(133) value spaces.
+       01  ws-sales-table.
+           05  ws-sales-entry occurs 500 times indexed by ws-tbl-idx.
+               10  ws-tbl-rep-code          pic x(5).
+               10  ws-tbl-amount            pic 9(7)v99.
        01  hl-heading-1.
-           05  filler                       pic x(16) value spaces.
-           05  filler                       pic x(35)
-                value 'TOTAL OF GROUPS OF FIVE RECORDS'.
-           05  filler                       pic x(09) 
+           05  filler                       pic x(1)  value spaces.
+           05  filler                       pic x(19)
+                value 'TOTAL OF GROUPS OF '.
+           05  hl-group-size-out            pic zz9.
+           05  filler                       pic x(9)  value ' RECORDS '.
+           05  filler                       pic x(9)
+                value 'RUN DATE '.
+           05  hl-date-out.
+               10  hl-mo-out                pic 99.
+               10  filler                   pic x value '/'.
+               10  hl-day-out               pic 99.
+               10  filler                   pic x value '/'.
+               10  hl-yr-out                pic 99.
+           05  filler                       pic x(3)  value spaces.
+           05  filler                       pic x(09)
                 value 'PAGE NO. '.
            05  hl-page-ct-out               pic zzz9.
-           05  filler                       pic x(69) value spaces.
+           05  filler                       pic x(68) value spaces.
        01  dl-detail-line.
            05  filler                       pic x(10) value spaces.
+           05  dl-rep-code-out              pic x(5).
+           05  filler                       pic x(05) value spaces.
            05  dl-name-out                  pic x(20).
-           05  filler                       pic x(10) value spaces.
\ No newline at end of file
+           05  filler                       pic x(10) value spaces.
+           05  dl-amount-out                pic $$$,$$9.99.
+           05  filler                       pic x(73) value spaces.
+       01  gl-group-line.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(13) value
+                'GROUP TOTAL '.
+           05  gl-group-count-out           pic zz9.
+           05  filler                       pic x(9)  value ' RECORDS '.
+           05  gl-group-amount-out          pic $$,$$$,$$9.99.
+           05  filler                       pic x(85) value spaces.
+       01  bl-break-line.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(15) value
+                'TOTAL FOR REP '.
+           05  bl-rep-code-out              pic x(5).
+           05  filler                       pic x(05) value spaces.
+           05  bl-rep-total-out             pic $$,$$$,$$9.99.
+           05  filler                       pic x(85) value spaces.
+       01  cl-control-line.
+           05  filler                       pic x(10) value spaces.
+           05  cl-message                   pic x(55).
+           05  filler                       pic x(68) value spaces.
+       01  cl-control-detail-line.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(9)  value 'EXPECTED '.
+           05  cl-expected-count-out        pic zz,zz9.
+           05  filler                       pic x(3)  value spaces.
+           05  cl-expected-amount-out       pic $$,$$$,$$9.99.
+           05  filler                       pic x(5)  value spaces.
+           05  filler                       pic x(7)  value 'ACTUAL '.
+           05  cl-actual-count-out          pic zz,zz9.
+           05  filler                       pic x(3)  value spaces.
+           05  cl-actual-amount-out         pic $$,$$$,$$9.99.
+           05  filler                       pic x(58) value spaces.
+       01  xe-extract-line.
+           05  xe-name-out                  pic x(20).
+           05  filler                       pic x     value space.
+           05  xe-rep-code-out              pic x(5).
+           05  filler                       pic x     value space.
+           05  xe-amount-out                pic 9(5)v99.
+           05  filler                       pic x     value space.
+           05  xe-page-no-out               pic 9(3).
+       01  xr-exception-line.
+           05  xr-rep-code-out              pic x(5).
+           05  filler                       pic x     value space.
+           05  xr-name-out                  pic x(20).
+           05  filler                       pic x     value space.
+           05  xr-amount-out                pic 9(3)v99.
+           05  filler                       pic x     value space.
+           05  xr-reason-out                pic x(30).
+       01  sl-heading-line.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(20)
+                value 'TOP SELLERS SUMMARY'.
+           05  filler                       pic x(103) value spaces.
+       01  sl-summary-line.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(5)  value 'RANK '.
+           05  sl-rank-out                  pic z9.
+           05  filler                       pic x(5)  value spaces.
+           05  filler                       pic x(9)  value 'REP CODE '.
+           05  sl-rep-code-out              pic x(5).
+           05  filler                       pic x(5)  value spaces.
+           05  filler                       pic x(7)  value 'AMOUNT '.
+           05  sl-amount-out                pic $$,$$$,$$9.99.
+           05  filler                       pic x(72) value spaces.
+
+       procedure division.
+       0000-produce-sales-report.
+           perform 0100-initialize-program
+           perform 0200-process-sales-record
+               until no-more-records
+           perform 0300-terminate-program
+           stop run.
+
+       0100-initialize-program.
+           accept ws-date from date
+           accept ws-restart-parm from command-line
+           if ws-restart-parm(1:7) = 'RESTART'
+               move 'Y' to ws-restart-switch
+           end-if
+           perform 0130-read-control-record
+           open input sales-file
+           if ws-restart-requested
+               perform 0110-read-last-checkpoint
+               open extend report-file
+               open extend extract-file
+               open extend exception-file
+               open extend checkpoint-file
+               perform 0400-print-headings
+               perform 0120-skip-processed-records
+           else
+               open output report-file
+               open output extract-file
+               open output exception-file
+               open output checkpoint-file
+               perform 0400-print-headings
+               perform 0500-read-sales-record
+           end-if.
+
+       0110-read-last-checkpoint.
+           open input checkpoint-file
+           if ws-checkpoint-file-status not = '00'
+               display 'NO CHECKPOINT FOUND - CANNOT RESTART'
+               close sales-file
+               move 16 to return-code
+               stop run
+           end-if
+           move 'Y' to ws-ckp-more-switch
+           perform until ws-ckp-no-more
+               read checkpoint-file
+                   at end
+                       move 'N' to ws-ckp-more-switch
+                   not at end
+                       move ckp-total-physical-count
+                           to ws-skip-remaining
+                       move ckp-total-physical-count
+                           to ws-total-physical-count
+                       move ckp-total-detail-count
+                           to ws-total-detail-count
+                       move ckp-page-number to ws-page-number
+                       move ckp-total-sales-amount
+                           to ws-total-sales-amount
+                       move ckp-rep-total-amount to ws-rep-total-amount
+                       move ckp-rep-code to ws-prev-rep-code
+                       move ckp-hdr-expected-count
+                           to ws-hdr-expected-count
+               end-read
+           end-perform
+           close checkpoint-file
+           move 'N' to ws-first-detail-switch.
+
+       0120-skip-processed-records.
+           move 'N' to ws-skip-done-switch
+           perform 0500-read-sales-record
+           perform until ws-skip-done or no-more-records
+               evaluate true
+                   when in-record-type = 'H'
+                       perform 0500-read-sales-record
+                   when in-record-type = 'T'
+                       move 'Y' to ws-skip-done-switch
+                   when ws-skip-remaining = 0
+                       move 'Y' to ws-skip-done-switch
+                   when other
+                       subtract 1 from ws-skip-remaining
+                       perform 0500-read-sales-record
+               end-evaluate
+           end-perform.
+
+       0130-read-control-record.
+           move 5 to ws-group-size
+           open input control-file
+           if ws-control-file-status = '00'
+               read control-file
+                   at end
+                       continue
+                   not at end
+                       if ctl-group-size is numeric
+                               and ctl-group-size > 0
+                           move ctl-group-size to ws-group-size
+                       end-if
+               end-read
+               close control-file
+           end-if.
+
+       0200-process-sales-record.
+           evaluate in-record-type
+               when 'H'
+                   perform 0220-process-header-record
+               when 'T'
+                   perform 0230-process-trailer-record
+               when other
+                   perform 0210-process-detail-record
+           end-evaluate
+           perform 0500-read-sales-record.
+
+       0210-process-detail-record.
+           perform 0211-validate-sales-record
+           add 1 to ws-total-physical-count
+           if not ws-record-is-valid
+               perform 0212-write-exception-record
+           else
+               if ws-first-detail
+                   move in-sales-rep-code to ws-prev-rep-code
+                   move 'N' to ws-first-detail-switch
+               else
+                   if in-sales-rep-code not = ws-prev-rep-code
+                       perform 0700-print-break-line
+                       move in-sales-rep-code to ws-prev-rep-code
+                   end-if
+               end-if
+               add in-sales-amount to ws-total-sales-amount
+               add in-sales-amount to ws-rep-total-amount
+               add in-sales-amount to ws-group-total-amount
+               move in-sales-rep-code to dl-rep-code-out
+               move in-sales-name to dl-name-out
+               move in-sales-amount to dl-amount-out
+               move dl-detail-line to out-report-record
+               perform 0750-write-detail-line
+               move in-sales-name to xe-name-out
+               move in-sales-rep-code to xe-rep-code-out
+               move in-sales-amount to xe-amount-out
+               move ws-page-number to xe-page-no-out
+               move xe-extract-line to out-extract-record
+               write out-extract-record
+               perform 0213-accumulate-rep-table
+               add 1 to ws-record-counter
+               add 1 to ws-total-detail-count
+               if ws-record-counter = ws-group-size
+                   perform 0600-print-total-line
+               end-if
+           end-if.
+
+       0211-validate-sales-record.
+           move 'Y' to ws-valid-record-switch
+           move spaces to ws-exception-reason
+           if in-sales-name = spaces
+               move 'N' to ws-valid-record-switch
+               move 'NAME IS BLANK' to ws-exception-reason
+           end-if
+           if in-sales-amount not numeric
+               move 'N' to ws-valid-record-switch
+               move 'AMOUNT IS NOT NUMERIC' to ws-exception-reason
+           else
+      *        in-sales-amount is an unsigned field, so a negative
+      *        amount cannot reach this test -- it would already have
+      *        failed the numeric check above.
+               if in-sales-amount = 0
+                   move 'N' to ws-valid-record-switch
+                   move 'AMOUNT IS ZERO' to ws-exception-reason
+               end-if
+           end-if.
+
+       0212-write-exception-record.
+           move in-sales-rep-code to xr-rep-code-out
+           move in-sales-name to xr-name-out
+           move in-sales-amount to xr-amount-out
+           move ws-exception-reason to xr-reason-out
+           move xr-exception-line to out-exception-record
+           write out-exception-record
+           add 1 to ws-exception-count.
+
+       0213-accumulate-rep-table.
+           move 'N' to ws-tbl-found-switch
+           perform varying ws-tbl-idx from 1 by 1
+                   until ws-tbl-idx > ws-table-count
+                       or ws-tbl-found
+               if ws-tbl-rep-code(ws-tbl-idx) = in-sales-rep-code
+                   add in-sales-amount to ws-tbl-amount(ws-tbl-idx)
+                   move 'Y' to ws-tbl-found-switch
+               end-if
+           end-perform
+           if not ws-tbl-found
+               if ws-table-count < ws-table-max
+                   add 1 to ws-table-count
+                   move in-sales-rep-code
+                       to ws-tbl-rep-code(ws-table-count)
+                   move in-sales-amount to ws-tbl-amount(ws-table-count)
+               else
+                   move 'Y' to ws-table-overflow-switch
+               end-if
+           end-if.
+
+       0220-process-header-record.
+           move in-hdr-rec-count to ws-hdr-expected-count.
+
+       0230-process-trailer-record.
+           if not ws-first-detail
+               perform 0700-print-break-line
+           end-if
+           move 'Y' to ws-trailer-seen-switch
+           move in-trl-rec-count to ws-trl-expected-count
+           move in-trl-total-amount to ws-trl-expected-amount
+           perform 0240-check-control-totals.
+
+       0240-check-control-totals.
+           if ws-hdr-expected-count = ws-trl-expected-count
+                   and ws-total-physical-count = ws-trl-expected-count
+                   and ws-total-sales-amount = ws-trl-expected-amount
+               move 'Y' to ws-control-totals-switch
+               move 'CONTROL TOTALS BALANCED' to cl-message
+               move cl-control-line to out-report-record
+               perform 0751-write-double-spaced-line
+           else
+               move 'N' to ws-control-totals-switch
+               move 'CONTROL TOTALS OUT OF BALANCE' to cl-message
+               move cl-control-line to out-report-record
+               perform 0751-write-double-spaced-line
+               move ws-trl-expected-count to cl-expected-count-out
+               move ws-total-physical-count to cl-actual-count-out
+               move ws-trl-expected-amount to cl-expected-amount-out
+               move ws-total-sales-amount to cl-actual-amount-out
+               move cl-control-detail-line to out-report-record
+               perform 0750-write-detail-line
+               if ws-hdr-expected-count not = ws-trl-expected-count
+                   move 'HEADER RECORD COUNT DOES NOT MATCH TRAILER'
+                       to cl-message
+                   move cl-control-line to out-report-record
+                   perform 0750-write-detail-line
+               end-if
+           end-if.
+
+       0300-terminate-program.
+           if not ws-trailer-seen
+               if not ws-first-detail
+                   perform 0700-print-break-line
+               end-if
+               move 'NO TRAILER RECORD - FILE MAY BE INCOMPLETE'
+                   to cl-message
+               move cl-control-line to out-report-record
+               perform 0751-write-double-spaced-line
+           end-if
+           perform 0900-print-top-sellers-summary
+           close sales-file
+                 report-file
+                 extract-file
+                 exception-file
+                 checkpoint-file.
+
+       0400-print-headings.
+           move ws-mo-date to hl-mo-out
+           move ws-day-date to hl-day-out
+           move ws-yr-date to hl-yr-out
+           move ws-group-size to hl-group-size-out
+           move ws-page-number to hl-page-ct-out
+           move hl-heading-1 to out-report-record
+           write out-report-record
+               after advancing 2 lines
+           move 1 to ws-line-counter.
+
+       0500-read-sales-record.
+           read sales-file
+               at end
+                   move 'no' to are-there-more-records
+           end-read.
+
+       0600-print-total-line.
+           move ws-group-size to gl-group-count-out
+           move ws-group-total-amount to gl-group-amount-out
+           move gl-group-line to out-report-record
+           perform 0751-write-double-spaced-line
+           move zero to ws-group-total-amount
+           move zero to ws-record-counter
+           add 1 to ws-groups-since-checkpoint
+           if ws-groups-since-checkpoint >= ws-checkpoint-group-interval
+               perform 0800-write-checkpoint
+               move 0 to ws-groups-since-checkpoint
+           end-if.
+
+       0700-print-break-line.
+           move ws-prev-rep-code to bl-rep-code-out
+           move ws-rep-total-amount to bl-rep-total-out
+           move bl-break-line to out-report-record
+           perform 0750-write-detail-line
+           move zero to ws-rep-total-amount.
+
+       0800-write-checkpoint.
+           move ws-total-detail-count to ckp-total-detail-count
+           move ws-total-physical-count to ckp-total-physical-count
+           move ws-page-number to ckp-page-number
+           move ws-total-sales-amount to ckp-total-sales-amount
+           move ws-rep-total-amount to ckp-rep-total-amount
+           move ws-prev-rep-code to ckp-rep-code
+           move ws-hdr-expected-count to ckp-hdr-expected-count
+           write ckp-record.
+
+       0900-print-top-sellers-summary.
+           move sl-heading-line to out-report-record
+           perform 0751-write-double-spaced-line
+           if ws-restart-requested
+               move 'SUMMARY SUPPRESSED - NOT AVAILABLE ON RESTART'
+                   to cl-message
+               move cl-control-line to out-report-record
+               perform 0750-write-detail-line
+           else
+               perform 0910-sort-sales-table
+               if ws-table-overflow
+                   move 'WARNING - REP TABLE FULL, SUMMARY INCOMPLETE'
+                       to cl-message
+                   move cl-control-line to out-report-record
+                   perform 0750-write-detail-line
+               end-if
+               perform varying ws-sub1 from 1 by 1
+                       until ws-sub1 > ws-table-count
+                           or ws-sub1 > ws-top-n-count
+                   move ws-sub1 to sl-rank-out
+                   move ws-tbl-rep-code(ws-sub1) to sl-rep-code-out
+                   move ws-tbl-amount(ws-sub1) to sl-amount-out
+                   move sl-summary-line to out-report-record
+                   perform 0750-write-detail-line
+               end-perform
+           end-if.
+
+       0910-sort-sales-table.
+           perform varying ws-sub1 from 1 by 1
+                   until ws-sub1 > ws-table-count
+               compute ws-sub2-limit = ws-table-count - ws-sub1
+               perform varying ws-sub2 from 1 by 1
+                       until ws-sub2 > ws-sub2-limit
+                   if ws-tbl-amount(ws-sub2) <
+                           ws-tbl-amount(ws-sub2 + 1)
+                       move ws-tbl-rep-code(ws-sub2) to ws-tbl-temp-code
+                       move ws-tbl-amount(ws-sub2) to ws-tbl-temp-amount
+                       move ws-tbl-rep-code(ws-sub2 + 1)
+                           to ws-tbl-rep-code(ws-sub2)
+                       move ws-tbl-amount(ws-sub2 + 1)
+                           to ws-tbl-amount(ws-sub2)
+                       move ws-tbl-temp-code
+                           to ws-tbl-rep-code(ws-sub2 + 1)
+                       move ws-tbl-temp-amount
+                           to ws-tbl-amount(ws-sub2 + 1)
+                   end-if
+               end-perform
+           end-perform.
+
+       0750-write-detail-line.
+           move out-report-record to ws-saved-report-line
+           perform 0760-check-page-overflow
+           move ws-saved-report-line to out-report-record
+           write out-report-record
+               after advancing 1 line
+           add 1 to ws-line-counter.
+
+       0751-write-double-spaced-line.
+           move out-report-record to ws-saved-report-line
+           perform 0760-check-page-overflow
+           move ws-saved-report-line to out-report-record
+           write out-report-record
+               after advancing 2 lines
+           add 2 to ws-line-counter.
+
+       0760-check-page-overflow.
+           if ws-line-counter >= ws-lines-per-page
+               add 1 to ws-page-number
+               perform 0400-print-headings
+           end-if.
