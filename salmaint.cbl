@@ -0,0 +1,301 @@
+       identification division.
+         program-id. salmaint.
+      *
+      * 2026-08-08  new program.  applies add/change/delete
+      *             transactions to the sales master file and
+      *             produces the sales.txt detail extract that
+      *             salreport reads, with matching header/trailer
+      *             control records.
+      * 2026-08-08  extract header/trailer counts are now derived by
+      *             scanning the master file itself instead of this
+      *             run's transaction deltas, so runs after the first
+      *             still balance; bootstrap the master file on its
+      *             first use.
+      * 2026-08-08  corrected ml-audit-line/ml-summary-line FILLERs
+      *             that didn't sum to out-maint-record's length.
+      *
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select transaction-file assign to 'salestrn.txt'
+               organization is line sequential.
+           select sales-master-file assign to 'salesmst.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is mst-key
+               file status is ws-master-file-status.
+           select extract-file assign to 'sales.txt'
+               organization is line sequential.
+           select maint-report-file assign to 'salmaint.rpt'
+               organization is line sequential.
+       data division.
+       file section.
+       fd  transaction-file.
+       01  trans-record.
+           05  trn-trans-code               pic x(1).
+           05  trn-rep-code                 pic x(5).
+           05  trn-sale-date                pic 9(8).
+           05  trn-name                     pic x(20).
+           05  trn-amount                   pic 9(3)v99.
+       fd  sales-master-file.
+       01  sales-master-record.
+           05  mst-key.
+               10  mst-rep-code             pic x(5).
+               10  mst-sale-date            pic 9(8).
+           05  mst-name                     pic x(20).
+           05  mst-amount                   pic 9(3)v99.
+           05  mst-last-trans-code          pic x(1).
+       fd  extract-file.
+       01  out-sales-record                 pic x(31).
+       fd  maint-report-file.
+       01  out-maint-record                 pic x(100).
+
+       working-storage section.
+       01  ws-work-areas.
+           05  are-there-more-transactions  pic x(3)  value 'yes'.
+               88  more-transactions        value 'yes'.
+               88  no-more-transactions     value 'no'.
+           05  are-there-more-records       pic x(3)  value 'yes'.
+               88  more-records             value 'yes'.
+               88  no-more-records          value 'no'.
+           05  ws-date                      pic x(6).
+           05  ws-master-file-status        pic x(2)  value '00'.
+           05  ws-extract-record-count      pic 9(5)  value 0.
+           05  ws-extract-total-amount      pic 9(7)v99 value 0.
+           05  ws-trans-applied-count       pic 9(5)  value 0.
+           05  ws-trans-rejected-count      pic 9(5)  value 0.
+           05  ws-reject-reason             pic x(30) value spaces.
+       01  xs-sales-line.
+           05  ext-record-type              pic x(1).
+           05  ext-sales-detail.
+               10  ext-rep-code             pic x(5).
+               10  ext-name                 pic x(20).
+               10  ext-amount               pic 9(3)v99.
+           05  ext-sales-header redefines ext-sales-detail.
+               10  ext-hdr-run-date         pic 9(6).
+               10  ext-hdr-rec-count        pic 9(5).
+               10  filler                   pic x(19) value spaces.
+           05  ext-sales-trailer redefines ext-sales-detail.
+               10  ext-trl-rec-count        pic 9(5).
+               10  ext-trl-total-amount     pic 9(7)v99.
+               10  filler                   pic x(16) value spaces.
+       01  ml-heading-1.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(45)
+                value 'SALES MASTER FILE MAINTENANCE AUDIT LISTING'.
+           05  filler                       pic x(45) value spaces.
+       01  ml-audit-line.
+           05  filler                       pic x(5)  value spaces.
+           05  ml-trans-code-out            pic x(1).
+           05  filler                       pic x(2)  value spaces.
+           05  ml-rep-code-out              pic x(5).
+           05  filler                       pic x(2)  value spaces.
+           05  ml-name-out                  pic x(20).
+           05  filler                       pic x(2)  value spaces.
+           05  ml-amount-out                pic $$$,$$9.99.
+           05  filler                       pic x(2)  value spaces.
+           05  ml-status-out                pic x(30).
+           05  filler                       pic x(21) value spaces.
+       01  ml-summary-line.
+           05  filler                       pic x(5)  value spaces.
+           05  filler                       pic x(22)
+                value 'TRANSACTIONS APPLIED '.
+           05  ml-applied-count-out         pic zz,zz9.
+           05  filler                       pic x(5)  value spaces.
+           05  filler                       pic x(23)
+                value 'TRANSACTIONS REJECTED '.
+           05  ml-rejected-count-out        pic zz,zz9.
+           05  filler                       pic x(33) value spaces.
+
+       procedure division.
+       0000-maintain-sales-master.
+           perform 0100-initialize-program
+           perform 0200-process-transaction
+               until no-more-transactions
+           perform 0300-apply-close
+           perform 0600-produce-sales-extract
+           perform 0900-terminate-program
+           stop run.
+
+       0100-initialize-program.
+           accept ws-date from date
+           open input transaction-file
+           open i-o sales-master-file
+           if ws-master-file-status = '35'
+               open output sales-master-file
+               close sales-master-file
+               open i-o sales-master-file
+           end-if
+           open output maint-report-file
+           perform 0400-print-headings
+           perform 0500-read-transaction-record.
+
+       0200-process-transaction.
+           evaluate trn-trans-code
+               when 'A'
+                   perform 0210-add-master-record
+               when 'C'
+                   perform 0220-change-master-record
+               when 'D'
+                   perform 0230-delete-master-record
+               when other
+                   move 'INVALID TRANSACTION CODE' to ws-reject-reason
+                   perform 0250-write-reject-line
+           end-evaluate
+           perform 0500-read-transaction-record.
+
+       0210-add-master-record.
+           move trn-rep-code to mst-rep-code
+           move trn-sale-date to mst-sale-date
+           move trn-name to mst-name
+           move trn-amount to mst-amount
+           move 'A' to mst-last-trans-code
+           write sales-master-record
+               invalid key
+                   move 'DUPLICATE KEY ON ADD' to ws-reject-reason
+                   perform 0250-write-reject-line
+               not invalid key
+                   add 1 to ws-trans-applied-count
+                   perform 0260-write-audit-line
+           end-write.
+
+       0220-change-master-record.
+           move trn-rep-code to mst-rep-code
+           move trn-sale-date to mst-sale-date
+           read sales-master-file
+               invalid key
+                   move 'RECORD NOT FOUND ON CHANGE' to ws-reject-reason
+                   perform 0250-write-reject-line
+               not invalid key
+                   move trn-name to mst-name
+                   move trn-amount to mst-amount
+                   move 'C' to mst-last-trans-code
+                   rewrite sales-master-record
+                       invalid key
+                           move 'REWRITE FAILED ON CHANGE'
+                               to ws-reject-reason
+                           perform 0250-write-reject-line
+                       not invalid key
+                           add 1 to ws-trans-applied-count
+                           perform 0260-write-audit-line
+                   end-rewrite
+           end-read.
+
+       0230-delete-master-record.
+           move trn-rep-code to mst-rep-code
+           move trn-sale-date to mst-sale-date
+           read sales-master-file
+               invalid key
+                   move 'RECORD NOT FOUND ON DELETE' to ws-reject-reason
+                   perform 0250-write-reject-line
+               not invalid key
+                   delete sales-master-file
+                       invalid key
+                           move 'DELETE FAILED' to ws-reject-reason
+                           perform 0250-write-reject-line
+                       not invalid key
+                           add 1 to ws-trans-applied-count
+                           perform 0260-write-audit-line
+                   end-delete
+           end-read.
+
+       0250-write-reject-line.
+           move trn-trans-code to ml-trans-code-out
+           move trn-rep-code to ml-rep-code-out
+           move trn-name to ml-name-out
+           move trn-amount to ml-amount-out
+           move ws-reject-reason to ml-status-out
+           move ml-audit-line to out-maint-record
+           write out-maint-record
+               after advancing 1 line
+           add 1 to ws-trans-rejected-count.
+
+       0260-write-audit-line.
+           move trn-trans-code to ml-trans-code-out
+           move trn-rep-code to ml-rep-code-out
+           move trn-name to ml-name-out
+           move trn-amount to ml-amount-out
+           move 'APPLIED' to ml-status-out
+           move ml-audit-line to out-maint-record
+           write out-maint-record
+               after advancing 1 line.
+
+       0300-apply-close.
+           close transaction-file
+           close sales-master-file.
+
+       0400-print-headings.
+           move ml-heading-1 to out-maint-record
+           write out-maint-record
+               after advancing page.
+
+       0500-read-transaction-record.
+           read transaction-file
+               at end
+                   move 'no' to are-there-more-transactions
+           end-read.
+
+       0600-produce-sales-extract.
+           perform 0605-count-master-records
+           open output extract-file
+           perform 0610-write-header-record
+           open input sales-master-file
+           move 'yes' to are-there-more-records
+           perform 0620-read-master-record
+           perform until no-more-records
+               perform 0630-write-extract-detail-record
+               perform 0620-read-master-record
+           end-perform
+           perform 0640-write-trailer-record
+           close extract-file
+           close sales-master-file.
+
+       0605-count-master-records.
+           open input sales-master-file
+           move 0 to ws-extract-record-count
+           move 0 to ws-extract-total-amount
+           move 'yes' to are-there-more-records
+           perform 0620-read-master-record
+           perform until no-more-records
+               add 1 to ws-extract-record-count
+               add mst-amount to ws-extract-total-amount
+               perform 0620-read-master-record
+           end-perform
+           close sales-master-file.
+
+       0610-write-header-record.
+           move 'H' to ext-record-type
+           move ws-date to ext-hdr-run-date
+           move ws-extract-record-count to ext-hdr-rec-count
+           move xs-sales-line to out-sales-record
+           write out-sales-record.
+
+       0620-read-master-record.
+           read sales-master-file next record
+               at end
+                   move 'no' to are-there-more-records
+           end-read.
+
+       0630-write-extract-detail-record.
+           move 'D' to ext-record-type
+           move mst-rep-code to ext-rep-code
+           move mst-name to ext-name
+           move mst-amount to ext-amount
+           move xs-sales-line to out-sales-record
+           write out-sales-record.
+
+       0640-write-trailer-record.
+           move 'T' to ext-record-type
+           move ws-extract-record-count to ext-trl-rec-count
+           move ws-extract-total-amount to ext-trl-total-amount
+           move xs-sales-line to out-sales-record
+           write out-sales-record.
+
+       0900-terminate-program.
+           move ws-trans-applied-count to ml-applied-count-out
+           move ws-trans-rejected-count to ml-rejected-count-out
+           move ml-summary-line to out-maint-record
+           write out-maint-record
+               after advancing 2 lines
+           close maint-report-file.
